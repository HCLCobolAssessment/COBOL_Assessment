@@ -0,0 +1,8 @@
+      *> Shared layout for the audit trail written whenever a program
+      *> performs an INSPECT ... REPLACING mutation on a working field.
+       01  AUDIT-LOG-REC.
+           05 AL-PROGRAM-ID    PIC X(8).
+           05 AL-FIELD-NAME    PIC X(15).
+           05 AL-BEFORE-VALUE  PIC X(25).
+           05 AL-AFTER-VALUE   PIC X(25).
+           05 AL-TIMESTAMP     PIC X(21).
