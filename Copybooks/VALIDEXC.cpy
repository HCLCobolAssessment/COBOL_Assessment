@@ -0,0 +1,10 @@
+      *> Shared layout for the validation-exception log written whenever
+      *> STRUTIL rejects a field ahead of a STRING/UNSTRING operation
+      *> instead of letting bad data hit OVERFLOW or truncate silently.
+       01  VALID-EXCEPTION-REC.
+           05 VE-PROGRAM-ID    PIC X(8).
+           05 VE-OPERATION     PIC X(8).
+           05 VE-FIELD-NAME    PIC X(15).
+           05 VE-FIELD-VALUE   PIC X(30).
+           05 VE-REASON        PIC X(30).
+           05 VE-TIMESTAMP     PIC X(21).
