@@ -0,0 +1,37 @@
+      *> LINKAGE parameter block shared by STRUTIL and its callers.
+      *> SU-FUNCTION selects which of the four string operations STRUTIL
+      *> performs; only the fields that operation needs are meaningful.
+      *> The -NAME fields are set by the caller ahead of a CONCAT/SPLIT
+      *> call so STRUTIL's validation exceptions identify the caller's
+      *> real business field, not the generic parameter slot.
+       01  STRUTIL-PARMS.
+           05 SU-FUNCTION        PIC X(1).
+               88 SU-FN-TALLY    VALUE 'T'.
+               88 SU-FN-REPLACE  VALUE 'R'.
+               88 SU-FN-CONCAT   VALUE 'C'.
+               88 SU-FN-SPLIT    VALUE 'S'.
+           05 SU-SOURCE-STRING   PIC X(30).
+           05 SU-SOURCE-NAME     PIC X(15).
+           05 SU-DELIMITER       PIC X(1).
+           05 SU-SEARCH-CHAR     PIC X(1).
+           05 SU-REPLACE-CHAR    PIC X(1).
+           05 SU-TARGET-1        PIC X(15).
+           05 SU-TARGET-1-NAME   PIC X(15).
+           05 SU-TARGET-2        PIC X(15).
+           05 SU-TARGET-2-NAME   PIC X(15).
+      *> X(30) rather than X(15): SU-TARGET-3 is the CONCAT slot for the
+      *> callers' widest source field (e.g. STREXT-STR4), so it must not
+      *> truncate before STRUTIL validates or STRINGs it.
+           05 SU-TARGET-3        PIC X(30).
+           05 SU-TARGET-3-NAME   PIC X(15).
+           05 SU-RESULT-STRING   PIC X(30).
+           05 SU-CHAR-COUNT      PIC 9(4).
+           05 SU-POINTER-START   PIC 99.
+           05 SU-POINTER-OUT     PIC 99.
+           05 SU-RETURN-CODE     PIC 9(2).
+               88 SU-OK              VALUE 0.
+               88 SU-VALIDATION-FAIL VALUE 4.
+               88 SU-OVERFLOW        VALUE 8.
+           05 SU-EXC-FIELD-NAME  PIC X(15).
+           05 SU-EXC-FIELD-VALUE PIC X(30).
+           05 SU-EXC-REASON      PIC X(30).
