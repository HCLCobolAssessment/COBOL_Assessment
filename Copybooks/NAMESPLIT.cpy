@@ -0,0 +1,13 @@
+      *> Shared layout for name/string-splitting UNSTRING targets.
+      *> COPY'd by any program that breaks a space-delimited string
+      *> into first/middle/last style tokens, so every caller agrees
+      *> on field widths instead of inventing its own. Widths match
+      *> STRUTPARM.cpy's SU-TARGET-1/2/3 position for position (the
+      *> SPLIT operation's actual source), including WS-LAST's X(30)
+      *> - SU-TARGET-3 is X(30) for the CONCAT caller's widest field,
+      *> and DO-SPLIT fills the same physical slot, so a narrower
+      *> WS-LAST would silently truncate the split-out result.
+       01  NAME-PARTS-REC.
+           05 WS-FIRST  PIC X(15).
+           05 WS-MIDDLE PIC X(15).
+           05 WS-LAST   PIC X(30).
