@@ -0,0 +1,13 @@
+      *> Shared layout for the restart/checkpoint file. Written every
+      *> WS-CHECKPOINT-INTERVAL input records so a batch run that abends
+      *> can reposition instead of reprocessing the whole extract.
+      *> The output-side counts are carried too, so req009's
+      *> reconciliation can be reseeded on a restart instead of only
+      *> comparing the resumed portion's totals against the full read
+      *> count.
+       01  CHECKPOINT-REC.
+           05 CK-RECORD-COUNT     PIC 9(8).
+           05 CK-LAST-KEY         PIC X(30).
+           05 CK-WRITE-COUNT      PIC 9(8).
+           05 CK-OVERFLOW-COUNT   PIC 9(6).
+           05 CK-VALID-FAIL-COUNT PIC 9(6).
