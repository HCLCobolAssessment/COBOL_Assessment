@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program3.
+       AUTHOR.  HCL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-RECS-FILE ASSIGN TO 'STRRECS'
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CHARFREQ-RPT-FILE ASSIGN TO 'CHARFREQ'
+                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-RECS-FILE.
+       01  STRREC-REC.
+           05 STRREC-STRING PIC X(25).
+           05 STRREC-TARGET-CHAR PIC X(1).
+       FD  CHARFREQ-RPT-FILE.
+       01  CHARFREQ-RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 WS-CHAR-COUNT PIC 9(4) VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(8) VALUE 0.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-HEADER-LINE.
+           05 FILLER PIC X(20) VALUE 'CHARACTER FREQUENCY '.
+           05 FILLER PIC X(20) VALUE 'REPORT - Program3'.
+       01 WS-RUN-DATE-LINE.
+           05 FILLER      PIC X(9)  VALUE 'RUN DATE:'.
+           05 WS-RD-YYYY  PIC 9(4).
+           05 FILLER      PIC X(1)  VALUE '-'.
+           05 WS-RD-MM    PIC 9(2).
+           05 FILLER      PIC X(1)  VALUE '-'.
+           05 WS-RD-DD    PIC 9(2).
+       01 WS-COLUMN-LINE PIC X(80) VALUE
+           'RECORD    STRING                    CHAR  COUNT'.
+       01 WS-DETAIL-LINE.
+           05 WS-DL-RECNO   PIC ZZZZZ9.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 WS-DL-STRING  PIC X(25).
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 WS-DL-CHAR    PIC X(1).
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 WS-DL-COUNT   PIC ZZZ9.
+       01 WS-TOTAL-LINE.
+           05 FILLER        PIC X(20) VALUE 'GRAND TOTAL RECORDS:'.
+           05 WS-TL-RECORDS PIC ZZZZZ9.
+           05 FILLER        PIC X(16) VALUE '  CHAR MATCHES:'.
+           05 WS-TL-TOTAL   PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-DATE(1:4) TO WS-RD-YYYY
+           MOVE WS-RUN-DATE(5:2) TO WS-RD-MM
+           MOVE WS-RUN-DATE(7:2) TO WS-RD-DD
+           OPEN INPUT STRING-RECS-FILE
+                OUTPUT CHARFREQ-RPT-FILE
+           WRITE CHARFREQ-RPT-LINE FROM WS-HEADER-LINE
+           WRITE CHARFREQ-RPT-LINE FROM WS-RUN-DATE-LINE
+           WRITE CHARFREQ-RPT-LINE FROM WS-COLUMN-LINE
+           READ STRING-RECS-FILE
+                AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE 0 TO WS-CHAR-COUNT
+      *>       same INSPECT ... TALLYING logic HELLO-WORLD/Program2 use,
+      *>       run once per input record instead of once per program run
+               INSPECT STRREC-STRING TALLYING WS-CHAR-COUNT
+                       FOR ALL STRREC-TARGET-CHAR
+               ADD WS-CHAR-COUNT TO WS-GRAND-TOTAL
+               MOVE WS-RECORD-COUNT TO WS-DL-RECNO
+               MOVE STRREC-STRING TO WS-DL-STRING
+               MOVE STRREC-TARGET-CHAR TO WS-DL-CHAR
+               MOVE WS-CHAR-COUNT TO WS-DL-COUNT
+               WRITE CHARFREQ-RPT-LINE FROM WS-DETAIL-LINE
+               READ STRING-RECS-FILE
+                    AT END MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-PERFORM
+           MOVE WS-RECORD-COUNT TO WS-TL-RECORDS
+           MOVE WS-GRAND-TOTAL TO WS-TL-TOTAL
+           WRITE CHARFREQ-RPT-LINE FROM WS-TOTAL-LINE
+           CLOSE STRING-RECS-FILE
+                 CHARFREQ-RPT-FILE
+           STOP RUN.
