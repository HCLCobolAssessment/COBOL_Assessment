@@ -1,51 +1,372 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Program2.
-       AUTHOR.  HCL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 xStr PIC X(50) VALUE "Hii Th All is is the mainframe".
-       01 aNum PIC 9(2) VALUE 0.
-       01 bNum PIC 9(2) VALUE 0.
-       01 yStr PIC X(07) VALUE 'HCLWORLD'.
-       01 cNum PIC X(30).
-       01 str1 PIC A(16) VALUE 'HI PUPS COMING..'.
-       01 str2 PIC A(7) VALUE 'WELCOME'.
-       01 str3 PIC A(3) VALUE 'TO '.
-       01 dCount PIC 99 VALUE 20.
-       01 str4 PIC A(30) VALUE 'MAINFRAME'.    
-       01 SPLIT1 PIC X(3).
-       01 SPLIT2 PIC X(4).
-       01 SPLIT3 PIC X(7).	   
-
-       PROCEDURE DIVISION.
-       DISPLAY 'hi hi bye, world'.
-       DISPLAY "Task1 = " xStr(9:3)
-              *> count the number of chars in string, store in aNum     
-              *>INSPECT yStr TALLYING aNum FOR ALL CHARACTERS.
-              DISPLAY "aNum : "aNum.
-              *> count just the A characters
-              INSPECT yStr TALLYING bNum FOR ALL 'L'.
-              DISPLAY "bNum : "bNum.
-              *> replace A chars with X in strings
-              DISPLAY "OLD STRING : "yStr.
-              INSPECT yStr REPLACING ALL 'L' BY 'X'.
-              DISPLAY "NEW STRING : "yStr.
-              DISPLAY "HAIIIII".
-              *> string concatenate
-              STRING str2 DELIMITED BY SIZE
-              str3 DELIMITED BY SPACE
-              str4 DELIMITED BY SIZE
-              INTO cNum
-              WITH POINTER dCount
-              ON OVERFLOW DISPLAY 'OVERFLOW!'
-              END-STRING.
-              DISPLAY 'WS-STRING : 'cNum.
-              DISPLAY 'WS-COUNT : 'dCount.
-              *> string split
-              UNSTRING str1 DELIMITED BY SPACE
-              INTO SPLIT1, SPLIT2, SPLIT3
-              END-UNSTRING.
-              DISPLAY 'SPLIT1 : 'SPLIT1.
-              DISPLAY 'SPLIT2 : 'SPLIT2.
-              DISPLAY 'SPLIT3 : 'SPLIT3.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program2.
+       AUTHOR.  HCL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-EXTRACT-FILE ASSIGN TO 'STREXTR'
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT CONCAT-OUT-FILE ASSIGN TO 'CONCATO2'
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'REJECTF'
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT VALIDATION-EXCEPTION-FILE ASSIGN TO 'VALIDEXC'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-VALIDEXC-STATUS.
+           SELECT RESTART-FILE ASSIGN TO 'RESTART2'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO 'PRINTRP2'
+                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-EXTRACT-FILE.
+       01  STREXT-REC.
+           05 STREXT-STR2 PIC A(7).
+           05 STREXT-STR3 PIC A(3).
+           05 STREXT-STR4 PIC A(30).
+       FD  CONCAT-OUT-FILE.
+       01  CONCAT-OUT-REC PIC X(30).
+       FD  REJECT-FILE.
+       01  REJECT-REC.
+           05 RJ-STR2 PIC A(7).
+           05 RJ-STR3 PIC A(3).
+           05 RJ-STR4 PIC A(30).
+           05 RJ-LENGTH PIC 9(4).
+           05 RJ-REASON PIC X(20).
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+       FD  VALIDATION-EXCEPTION-FILE.
+       COPY VALIDEXC.
+       FD  RESTART-FILE.
+       COPY CHECKPT.
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY NAMESPLIT.
+       COPY STRUTPARM.
+       01 xStr PIC X(50) VALUE "Hii Th All is is the mainframe".
+       01 aNum PIC 9(2) VALUE 0.
+       01 bNum PIC 9(2) VALUE 0.
+       01 yStr PIC X(07) VALUE 'HCLWORLD'.
+       01 cNum PIC X(30).
+       01 str1 PIC A(16) VALUE 'HI PUPS COMING'.
+       01 str2 PIC A(7) VALUE 'WELCOME'.
+       01 str3 PIC A(3) VALUE 'TO '.
+       01 dCount PIC 99 VALUE 20.
+       01 str4 PIC A(30) VALUE 'MAINFRAME'.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+       01 WS-VALID-FAIL-COUNT PIC 9(6) VALUE 0.
+       01 WS-CONCAT-COUNT PIC 9(8) VALUE 0.
+       01 WS-CKPT-STATUS PIC XX VALUE '00'.
+       01 WS-AUDIT-STATUS PIC XX VALUE '00'.
+       01 WS-VALIDEXC-STATUS PIC XX VALUE '00'.
+       01 WS-RESTART-COUNT PIC 9(8) VALUE 0.
+       01 WS-RESTART-KEY PIC X(15) VALUE SPACES.
+       01 WS-RESTART-WRITE-COUNT PIC 9(8) VALUE 0.
+       01 WS-RESTART-OVERFLOW-COUNT PIC 9(6) VALUE 0.
+       01 WS-RESTART-VALID-FAIL-COUNT PIC 9(6) VALUE 0.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-RECORD-COUNT PIC 9(8) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-PAGE-NO PIC 9(4) VALUE 0.
+       01 WS-LINE-COUNT PIC 9(4) VALUE 99.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 20.
+       01 WS-PRINT-REC PIC X(80).
+       01 WS-PAGE-HEAD-1.
+           05 FILLER       PIC X(13) VALUE 'PROGRAM-ID : '.
+           05 WS-PH-PROGID PIC X(12) VALUE 'Program2'.
+           05 FILLER       PIC X(11) VALUE '  RUN DATE:'.
+           05 WS-PH-YYYY   PIC 9(4).
+           05 FILLER       PIC X(1)  VALUE '-'.
+           05 WS-PH-MM     PIC 9(2).
+           05 FILLER       PIC X(1)  VALUE '-'.
+           05 WS-PH-DD     PIC 9(2).
+           05 FILLER       PIC X(7)  VALUE '  PAGE:'.
+           05 WS-PH-PAGE   PIC ZZZ9.
+       01 WS-SUMMARY-LINE.
+           05 FILLER        PIC X(15) VALUE 'RECORDS READ: '.
+           05 WS-SL-READ    PIC ZZZZZ9.
+           05 FILLER        PIC X(18) VALUE '  OVERFLOW COUNT:'.
+           05 WS-SL-OVFL    PIC ZZZZ9.
+           05 FILLER        PIC X(17) VALUE '  VALID FAIL CNT:'.
+           05 WS-SL-REJ     PIC ZZZZ9.
+       01 WS-RECON-LINE.
+           05 FILLER        PIC X(16) VALUE 'RECONCILIATION: '.
+           05 WS-RECON-MSG  PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY 'hi hi bye, world'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-DATE(1:4) TO WS-PH-YYYY
+           MOVE WS-RUN-DATE(5:2) TO WS-PH-MM
+           MOVE WS-RUN-DATE(7:2) TO WS-PH-DD
+           OPEN OUTPUT PRINT-FILE.
+              STRING 'Task1 = ' DELIMITED BY SIZE
+                  xStr(9:3) DELIMITED BY SIZE INTO WS-PRINT-REC
+              PERFORM WRITE-PRINT-LINE
+              *> count the number of chars in string, store in aNum
+              *>INSPECT yStr TALLYING aNum FOR ALL CHARACTERS.
+              STRING 'aNum : ' DELIMITED BY SIZE aNum DELIMITED BY SIZE
+                  INTO WS-PRINT-REC
+              PERFORM WRITE-PRINT-LINE
+              *> count just the L characters - via the shared STRUTIL
+              *> string-handling subprogram, same as HELLO-WORLD uses
+              MOVE 'T' TO SU-FUNCTION
+              MOVE yStr TO SU-SOURCE-STRING
+              MOVE 'L' TO SU-SEARCH-CHAR
+              CALL 'STRUTIL' USING STRUTIL-PARMS
+              MOVE SU-CHAR-COUNT TO bNum
+              STRING 'bNum : ' DELIMITED BY SIZE bNum DELIMITED BY SIZE
+                  INTO WS-PRINT-REC
+              PERFORM WRITE-PRINT-LINE
+              *> restart logic: see how far a prior (abended) run got by
+              *> reading the last checkpoint written to RESTART-FILE -
+              *> determined here, ahead of the AUDIT-LOG-FILE open, so
+              *> that log can also tell a restart from a first run
+              OPEN INPUT RESTART-FILE.
+              IF WS-CKPT-STATUS = '00'
+                  PERFORM UNTIL WS-EOF
+                      READ RESTART-FILE
+                          AT END MOVE 'Y' TO WS-EOF-SW
+                          NOT AT END
+                              MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+                              MOVE CK-LAST-KEY TO WS-RESTART-KEY
+                              MOVE CK-WRITE-COUNT
+                                  TO WS-RESTART-WRITE-COUNT
+                              MOVE CK-OVERFLOW-COUNT
+                                  TO WS-RESTART-OVERFLOW-COUNT
+                              MOVE CK-VALID-FAIL-COUNT
+                                  TO WS-RESTART-VALID-FAIL-COUNT
+                      END-READ
+                  END-PERFORM
+                  CLOSE RESTART-FILE
+                  MOVE 'N' TO WS-EOF-SW
+              END-IF.
+              *> replace L chars with X in strings - log the before and
+              *> after values to AUDIT-LOG-FILE, not just the console.
+              *> AUDIT-LOG-FILE accumulates across both HELLO-WORLD and
+              *> Program2 (req 004), so whether to EXTEND or truncate
+              *> it has to reflect the shared file's own on-disk state,
+              *> not this program's unrelated RESTART-FILE checkpoint -
+              *> OPEN EXTEND on a file that doesn't exist yet reports
+              *> FILE STATUS 35, so that failure is the truncate signal
+              OPEN EXTEND AUDIT-LOG-FILE
+              IF WS-AUDIT-STATUS = '35'
+                  OPEN OUTPUT AUDIT-LOG-FILE
+              END-IF.
+              STRING 'OLD STRING : ' DELIMITED BY SIZE
+                  yStr DELIMITED BY SIZE INTO WS-PRINT-REC
+              PERFORM WRITE-PRINT-LINE
+              MOVE 'Program2' TO AL-PROGRAM-ID
+              MOVE 'YSTR' TO AL-FIELD-NAME
+              MOVE yStr TO AL-BEFORE-VALUE
+              MOVE 'R' TO SU-FUNCTION
+              MOVE yStr TO SU-SOURCE-STRING
+              MOVE 'L' TO SU-SEARCH-CHAR
+              MOVE 'X' TO SU-REPLACE-CHAR
+              CALL 'STRUTIL' USING STRUTIL-PARMS
+              MOVE SU-SOURCE-STRING TO yStr
+              STRING 'NEW STRING : ' DELIMITED BY SIZE
+                  yStr DELIMITED BY SIZE INTO WS-PRINT-REC
+              PERFORM WRITE-PRINT-LINE
+              MOVE yStr TO AL-AFTER-VALUE
+              MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+              WRITE AUDIT-LOG-REC.
+              CLOSE AUDIT-LOG-FILE.
+              *> string concatenate - driven from STRING-EXTRACT-FILE;
+              *> records that overflow cNum go to REJECT-FILE instead
+              *> of just scrolling off in a console DISPLAY
+              *>
+              *> reopen RESTART-FILE for output now that the restart
+              *> point above has already been determined
+              OPEN INPUT STRING-EXTRACT-FILE.
+              IF WS-RESTART-COUNT > 0
+                  OPEN EXTEND CONCAT-OUT-FILE
+                  OPEN EXTEND REJECT-FILE
+                  OPEN EXTEND RESTART-FILE
+                  PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                          UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                                OR WS-EOF
+                      READ STRING-EXTRACT-FILE
+                          AT END MOVE 'Y' TO WS-EOF-SW
+                      END-READ
+                  END-PERFORM
+                  MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+                  MOVE WS-RESTART-WRITE-COUNT TO WS-CONCAT-COUNT
+                  MOVE WS-RESTART-OVERFLOW-COUNT TO WS-REJECT-COUNT
+                  MOVE WS-RESTART-VALID-FAIL-COUNT
+                      TO WS-VALID-FAIL-COUNT
+              ELSE
+                  OPEN OUTPUT CONCAT-OUT-FILE
+                  OPEN OUTPUT REJECT-FILE
+                  OPEN OUTPUT RESTART-FILE
+              END-IF.
+              *> VALIDATION-EXCEPTION-FILE accumulates across both
+              *> programs (req 008), same reasoning as AUDIT-LOG-FILE
+              *> above - base its open mode on the shared file's own
+              *> state, not this program's RESTART-FILE checkpoint
+              OPEN EXTEND VALIDATION-EXCEPTION-FILE
+              IF WS-VALIDEXC-STATUS = '35'
+                  OPEN OUTPUT VALIDATION-EXCEPTION-FILE
+              END-IF.
+              READ STRING-EXTRACT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SW
+              END-READ.
+              PERFORM UNTIL WS-EOF
+                  MOVE STREXT-STR2 TO str2
+                  MOVE STREXT-STR3 TO str3
+                  MOVE STREXT-STR4 TO str4
+                  MOVE 20 TO SU-POINTER-START
+                  MOVE 'C' TO SU-FUNCTION
+                  MOVE str2 TO SU-TARGET-1
+                  MOVE 'STREXT-STR2' TO SU-TARGET-1-NAME
+                  MOVE str3 TO SU-TARGET-2
+                  MOVE 'STREXT-STR3' TO SU-TARGET-2-NAME
+                  MOVE str4 TO SU-TARGET-3
+                  MOVE 'STREXT-STR4' TO SU-TARGET-3-NAME
+                  CALL 'STRUTIL' USING STRUTIL-PARMS
+                  MOVE SU-RESULT-STRING TO cNum
+                  MOVE SU-POINTER-OUT TO dCount
+                  PERFORM REPORT-CONCAT-RESULT
+                  ADD 1 TO WS-RECORD-COUNT
+                  IF FUNCTION MOD(WS-RECORD-COUNT, WS-CKPT-INTERVAL) = 0
+                      MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+                      MOVE STREXT-STR4 TO CK-LAST-KEY
+                      MOVE WS-CONCAT-COUNT TO CK-WRITE-COUNT
+                      MOVE WS-REJECT-COUNT TO CK-OVERFLOW-COUNT
+                      MOVE WS-VALID-FAIL-COUNT TO CK-VALID-FAIL-COUNT
+                      WRITE CHECKPOINT-REC
+                  END-IF
+                  READ STRING-EXTRACT-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SW
+                  END-READ
+              END-PERFORM.
+              CLOSE STRING-EXTRACT-FILE
+                    CONCAT-OUT-FILE
+                    REJECT-FILE
+                    RESTART-FILE.
+              IF WS-REJECT-COUNT > 0
+                  MOVE 8 TO RETURN-CODE
+              END-IF.
+              *> string split - via STRUTIL, into the shared
+              *> NAME-PARTS-REC layout
+              MOVE 'S' TO SU-FUNCTION
+              MOVE str1 TO SU-SOURCE-STRING
+              MOVE 'STR1' TO SU-SOURCE-NAME
+              MOVE SPACE TO SU-DELIMITER
+              CALL 'STRUTIL' USING STRUTIL-PARMS
+              IF SU-VALIDATION-FAIL
+                  MOVE 'Program2' TO VE-PROGRAM-ID
+                  MOVE 'SPLIT' TO VE-OPERATION
+                  MOVE SU-EXC-FIELD-NAME TO VE-FIELD-NAME
+                  MOVE SU-EXC-FIELD-VALUE TO VE-FIELD-VALUE
+                  MOVE SU-EXC-REASON TO VE-REASON
+                  MOVE FUNCTION CURRENT-DATE TO VE-TIMESTAMP
+                  WRITE VALID-EXCEPTION-REC
+                  *> this one-off demo split isn't part of the
+                  *> per-record loop RECONCILE-COUNTS balances, so it
+                  *> must not add to WS-VALID-FAIL-COUNT
+              ELSE
+                  MOVE SU-TARGET-1 TO WS-FIRST
+                  MOVE SU-TARGET-2 TO WS-MIDDLE
+                  MOVE SU-TARGET-3 TO WS-LAST
+                  STRING 'WS-FIRST : ' DELIMITED BY SIZE
+                      WS-FIRST DELIMITED BY SIZE INTO WS-PRINT-REC
+                  PERFORM WRITE-PRINT-LINE
+                  STRING 'WS-MIDDLE : ' DELIMITED BY SIZE
+                      WS-MIDDLE DELIMITED BY SIZE INTO WS-PRINT-REC
+                  PERFORM WRITE-PRINT-LINE
+                  STRING 'WS-LAST : ' DELIMITED BY SIZE
+                      WS-LAST DELIMITED BY SIZE INTO WS-PRINT-REC
+                  PERFORM WRITE-PRINT-LINE
+              END-IF
+              CLOSE VALIDATION-EXCEPTION-FILE.
+              *> trailing summary line - records read/overflow/rejected
+              MOVE WS-RECORD-COUNT TO WS-SL-READ
+              MOVE WS-REJECT-COUNT TO WS-SL-OVFL
+              MOVE WS-VALID-FAIL-COUNT TO WS-SL-REJ
+              WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+              *> daily reconciliation - input records read must balance
+              *> against CONCAT-OUT-FILE records written plus records
+              *> that landed in REJECT-FILE or the validation exceptions
+              PERFORM RECONCILE-COUNTS
+              *> the run reached a clean finish rather than a mid-loop
+              *> abend, so clear the checkpoint - otherwise the next
+              *> invocation's OPEN INPUT would find this run's last
+              *> checkpoint and skip that many records of what is by
+              *> then a brand-new day's STRING-EXTRACT-FILE
+              OPEN OUTPUT RESTART-FILE
+              CLOSE RESTART-FILE
+              CLOSE PRINT-FILE.
+       STOP RUN.
+
+       REPORT-CONCAT-RESULT.
+           IF SU-VALIDATION-FAIL
+               MOVE 'Program2' TO VE-PROGRAM-ID
+               MOVE 'CONCAT' TO VE-OPERATION
+               MOVE SU-EXC-FIELD-NAME TO VE-FIELD-NAME
+               MOVE SU-EXC-FIELD-VALUE TO VE-FIELD-VALUE
+               MOVE SU-EXC-REASON TO VE-REASON
+               MOVE FUNCTION CURRENT-DATE TO VE-TIMESTAMP
+               WRITE VALID-EXCEPTION-REC
+               ADD 1 TO WS-VALID-FAIL-COUNT
+               STRING 'VALIDATION FAILED : ' DELIMITED BY SIZE
+                   SU-EXC-REASON DELIMITED BY SIZE INTO WS-PRINT-REC
+               PERFORM WRITE-PRINT-LINE
+           ELSE
+               IF SU-OVERFLOW
+                   MOVE str2 TO RJ-STR2
+                   MOVE str3 TO RJ-STR3
+                   MOVE str4 TO RJ-STR4
+                   MOVE dCount TO RJ-LENGTH
+                   MOVE 'STRING OVERFLOW' TO RJ-REASON
+                   WRITE REJECT-REC
+                   ADD 1 TO WS-REJECT-COUNT
+                   STRING 'OVERFLOW! WS-STRING : ' DELIMITED BY SIZE
+                       cNum DELIMITED BY SIZE INTO WS-PRINT-REC
+                   PERFORM WRITE-PRINT-LINE
+               ELSE
+                   MOVE cNum TO CONCAT-OUT-REC
+                   WRITE CONCAT-OUT-REC
+                   ADD 1 TO WS-CONCAT-COUNT
+                   STRING 'WS-STRING : ' DELIMITED BY SIZE
+                       cNum DELIMITED BY SIZE INTO WS-PRINT-REC
+                   PERFORM WRITE-PRINT-LINE
+               END-IF
+               STRING 'WS-COUNT : ' DELIMITED BY SIZE
+                   dCount DELIMITED BY SIZE INTO WS-PRINT-REC
+               PERFORM WRITE-PRINT-LINE
+           END-IF.
+
+       RECONCILE-COUNTS.
+           IF WS-RECORD-COUNT =
+              WS-CONCAT-COUNT + WS-REJECT-COUNT + WS-VALID-FAIL-COUNT
+               MOVE 'BALANCED' TO WS-RECON-MSG
+           ELSE
+               MOVE 'OUT OF BALANCE' TO WS-RECON-MSG
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           WRITE PRINT-LINE FROM WS-RECON-LINE.
+
+       WRITE-PRINT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+           WRITE PRINT-LINE FROM WS-PRINT-REC
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PH-PAGE
+           WRITE PRINT-LINE FROM WS-PAGE-HEAD-1
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
