@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRDRIVER.
+       AUTHOR.  HCL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRUTIL-PARM-FILE ASSIGN TO 'STRPARM'
+                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STRUTIL-PARM-FILE.
+       01  PARM-REC.
+           05 PARM-STRING     PIC X(30).
+           05 PARM-DELIMITER  PIC X(1).
+       WORKING-STORAGE SECTION.
+       COPY STRUTPARM.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-ENTRY-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      *>   drives STRUTIL once per parameter-file entry, splitting each
+      *>   input string on its supplied delimiter - the same UNSTRING
+      *>   logic HELLO-WORLD/Program2 used to each carry a copy of
+           OPEN INPUT STRUTIL-PARM-FILE
+           READ STRUTIL-PARM-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE 'S' TO SU-FUNCTION
+               MOVE PARM-STRING TO SU-SOURCE-STRING
+               MOVE 'PARM-STRING' TO SU-SOURCE-NAME
+               MOVE PARM-DELIMITER TO SU-DELIMITER
+               CALL 'STRUTIL' USING STRUTIL-PARMS
+               DISPLAY 'ENTRY ' WS-ENTRY-COUNT ' SPLIT : '
+                       SU-TARGET-1 ' / ' SU-TARGET-2 ' / ' SU-TARGET-3
+               READ STRUTIL-PARM-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-PERFORM
+           CLOSE STRUTIL-PARM-FILE
+           STOP RUN.
