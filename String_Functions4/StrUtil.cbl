@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRUTIL.
+       AUTHOR.  HCL.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY STRUTPARM.
+
+       PROCEDURE DIVISION USING STRUTIL-PARMS.
+       MAIN-PARA.
+           MOVE 0 TO SU-RETURN-CODE
+           EVALUATE TRUE
+               WHEN SU-FN-TALLY
+                   PERFORM DO-TALLY
+               WHEN SU-FN-REPLACE
+                   PERFORM DO-REPLACE
+               WHEN SU-FN-CONCAT
+                   PERFORM DO-CONCAT
+               WHEN SU-FN-SPLIT
+                   PERFORM DO-SPLIT
+           END-EVALUATE
+           GOBACK.
+
+       DO-TALLY.
+           MOVE 0 TO SU-CHAR-COUNT
+           INSPECT SU-SOURCE-STRING TALLYING SU-CHAR-COUNT
+                   FOR ALL SU-SEARCH-CHAR.
+
+       DO-REPLACE.
+           INSPECT SU-SOURCE-STRING REPLACING ALL SU-SEARCH-CHAR
+                   BY SU-REPLACE-CHAR.
+
+       DO-CONCAT.
+           PERFORM VALIDATE-CONCAT-FIELDS
+           IF NOT SU-VALIDATION-FAIL
+               MOVE SU-POINTER-START TO SU-POINTER-OUT
+      *> TRIM each target first - they are generic LINKAGE slots wider
+      *> than most callers' real fields, so a plain DELIMITED BY SIZE
+      *> would concatenate the trailing pad spaces the caller's MOVE
+      *> left behind instead of just the real field content.
+               STRING FUNCTION TRIM(SU-TARGET-1) DELIMITED BY SIZE
+                      FUNCTION TRIM(SU-TARGET-2) DELIMITED BY SIZE
+                      FUNCTION TRIM(SU-TARGET-3) DELIMITED BY SIZE
+                      INTO SU-RESULT-STRING
+                      WITH POINTER SU-POINTER-OUT
+                      ON OVERFLOW MOVE 8 TO SU-RETURN-CODE
+               END-STRING
+           END-IF.
+
+       VALIDATE-CONCAT-FIELDS.
+           EVALUATE TRUE
+               WHEN SU-POINTER-START = 0
+                    OR SU-POINTER-START > LENGTH OF SU-RESULT-STRING
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE 'POINTER-START' TO SU-EXC-FIELD-NAME
+                   MOVE SU-POINTER-START TO SU-EXC-FIELD-VALUE
+                   MOVE 'INVALID POINTER VALUE' TO SU-EXC-REASON
+               WHEN SU-TARGET-1 = SPACES
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-TARGET-1-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-TARGET-1 TO SU-EXC-FIELD-VALUE
+                   MOVE 'FIELD IS BLANK' TO SU-EXC-REASON
+               WHEN SU-TARGET-2 = SPACES
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-TARGET-2-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-TARGET-2 TO SU-EXC-FIELD-VALUE
+                   MOVE 'FIELD IS BLANK' TO SU-EXC-REASON
+               WHEN SU-TARGET-3 = SPACES
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-TARGET-3-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-TARGET-3 TO SU-EXC-FIELD-VALUE
+                   MOVE 'FIELD IS BLANK' TO SU-EXC-REASON
+               WHEN SU-TARGET-1 NOT ALPHABETIC
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-TARGET-1-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-TARGET-1 TO SU-EXC-FIELD-VALUE
+                   MOVE 'NON-ALPHABETIC CONTENT' TO SU-EXC-REASON
+               WHEN SU-TARGET-2 NOT ALPHABETIC
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-TARGET-2-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-TARGET-2 TO SU-EXC-FIELD-VALUE
+                   MOVE 'NON-ALPHABETIC CONTENT' TO SU-EXC-REASON
+               WHEN SU-TARGET-3 NOT ALPHABETIC
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-TARGET-3-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-TARGET-3 TO SU-EXC-FIELD-VALUE
+                   MOVE 'NON-ALPHABETIC CONTENT' TO SU-EXC-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       DO-SPLIT.
+           PERFORM VALIDATE-SPLIT-FIELD
+           IF NOT SU-VALIDATION-FAIL
+               UNSTRING SU-SOURCE-STRING DELIMITED BY SU-DELIMITER
+                        INTO SU-TARGET-1, SU-TARGET-2, SU-TARGET-3
+               END-UNSTRING
+           END-IF.
+
+       VALIDATE-SPLIT-FIELD.
+           EVALUATE TRUE
+               WHEN SU-SOURCE-STRING = SPACES
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-SOURCE-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-SOURCE-STRING TO SU-EXC-FIELD-VALUE
+                   MOVE 'FIELD IS BLANK' TO SU-EXC-REASON
+               WHEN SU-SOURCE-STRING NOT ALPHABETIC
+                   MOVE 4 TO SU-RETURN-CODE
+                   MOVE SU-SOURCE-NAME TO SU-EXC-FIELD-NAME
+                   MOVE SU-SOURCE-STRING TO SU-EXC-FIELD-VALUE
+                   MOVE 'NON-ALPHABETIC CONTENT' TO SU-EXC-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
